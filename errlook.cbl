@@ -0,0 +1,41 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ERRLOOK.
+000120 AUTHOR. J MCALLISTER.
+000130 INSTALLATION. DATA INTEGRITY GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* ---------- ----  -----------------------------------------------
+000200* 2026-08-09 JCM   INITIAL VERSION - SHARED RETURN-CODE-TO-
+000210*                  MESSAGE LOOKUP AGAINST ERRTAB.CPY.  CALLED BY
+000220*                  SHA256Test AND HASHBATCH SO THE ERROR TEXT IS
+000230*                  MAINTAINED IN ONE PLACE.
+000235* 2026-08-09 JCM   ALSO CALLED BY MANIFEST NOW.  ERRTAB.CPY GREW
+000236*                  A NINTH ENTRY (CODE 20) SO THE SEARCH LIMIT
+000237*                  BELOW MOVED FROM 8 TO 9.
+000240*-----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-Z.
+000280 OBJECT-COMPUTER. IBM-Z.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 COPY ERRTAB.
+000320 01  WS-ERR-IDX               PIC 9(04) COMP-5 VALUE ZERO.
+000330 LINKAGE SECTION.
+000340 01  LS-RETURN-CODE           PIC 9(09) COMP-5.
+000350 01  LS-ERR-MESSAGE           PIC X(60).
+000360 PROCEDURE DIVISION USING LS-RETURN-CODE LS-ERR-MESSAGE.
+000370 0000-MAINLINE.
+000380     MOVE "UNKNOWN RETURN CODE" TO LS-ERR-MESSAGE.
+000390     PERFORM 1000-CHECK-ENTRY THRU 1000-EXIT
+000400         VARYING WS-ERR-IDX FROM 1 BY 1
+000410         UNTIL WS-ERR-IDX > 9.
+000420     EXIT PROGRAM.
+000430 1000-CHECK-ENTRY.
+000440     IF ERR-CODE(WS-ERR-IDX) = LS-RETURN-CODE
+000450         MOVE ERR-MESSAGE(WS-ERR-IDX) TO LS-ERR-MESSAGE.
+000460 1000-EXIT.
+000470     EXIT.
