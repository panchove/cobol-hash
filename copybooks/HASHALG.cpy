@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  HASHALG.CPY
+      *  HASH ALGORITHM SELECTOR.  DRIVES WHICH *_string_error ENTRY
+      *  POINT HASHDISP CALLS ON BEHALF OF THE CALLING PROGRAM.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - ALGORITHM SELECTOR FIELD.
+      ******************************************************************
+       01 WS-HASH-ALGORITHM          PIC X(08) VALUE "SHA256".
+          88 ALG-SHA256                        VALUE "SHA256".
+          88 ALG-MD5                           VALUE "MD5".
+          88 ALG-SHA1                          VALUE "SHA1".
+          88 ALG-SHA512                        VALUE "SHA512".
