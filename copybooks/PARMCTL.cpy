@@ -0,0 +1,33 @@
+      ******************************************************************
+      *  PARMCTL.CPY
+      *  RECORD LAYOUT FOR THE PARAMETER CONTROL FILE (PARMFILE), USED
+      *  IN PLACE OF THE JCL PARM STRING WHEN ONE WAS NOT SUPPLIED.
+      *  FORMAT IS THE SAME AS THE PARM TEXT ITSELF:
+      *      LITERAL:<text to hash>
+      *      FILE:<dsname>            (OR DSNAME(MEMBER))
+      *  EITHER FORM MAY CARRY AN OPTIONAL TRAILING VERIFY CLAUSE,
+      *  DELIMITED BY ";EXPECTED:", GIVING THE HASH THE COMPUTED
+      *  DIGEST MUST MATCH, E.G. LITERAL:text;EXPECTED:<hash>.  VERIFY
+      *  MODE ONLY RUNS WHEN THIS CLAUSE IS PRESENT.
+      *  EITHER FORM MAY ALSO CARRY AN OPTIONAL ";ALG:<name>" CLAUSE
+      *  SELECTING SHA256/MD5/SHA1/SHA512 (SEE HASHALG.CPY) IN PLACE
+      *  OF THE DEFAULT SHA256, E.G. FILE:dsname;ALG:MD5 OR
+      *  LITERAL:text;ALG:SHA512;EXPECTED:<hash>.  WHEN BOTH CLAUSES
+      *  ARE PRESENT, ";ALG:" MUST COME BEFORE ";EXPECTED:" - THE
+      *  EXPECTED-HASH CLAUSE IS STRIPPED OFF FIRST AND IS TAKEN TO BE
+      *  EVERYTHING AFTER ITS DELIMITER, SO AN ";ALG:" CLAUSE PLACED
+      *  AFTER IT WOULD BE READ AS PART OF THE EXPECTED HASH.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - CONTROL CARD LAYOUT.
+      *  2026-08-09 JCM   DOCUMENTED THE ";EXPECTED:" VERIFY CLAUSE -
+      *                   SEE SHA256Test'S 1420-EXTRACT-EXPECTED.
+      *  2026-08-09 JCM   DOCUMENTED THE ";ALG:" ALGORITHM-SELECTOR
+      *                   CLAUSE - SEE SHA256Test'S 1425-EXTRACT-
+      *                   ALGORITHM.  WITHOUT IT THERE WAS NO WAY TO
+      *                   ACTUALLY DRIVE HASHDISP'S MD5/SHA1/SHA512
+      *                   PATHS AT RUNTIME.
+      ******************************************************************
+       01 PCF-CONTROL-RECORD          PIC X(100).
