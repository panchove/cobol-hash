@@ -0,0 +1,43 @@
+      ******************************************************************
+      *  ERRTAB.CPY
+      *  RETURN-CODE-TO-MESSAGE TABLE FOR THE HASH RETURN CODES SET BY
+      *  *_string_error AND BY HASHDISP/SHA256Test THEMSELVES.  THE
+      *  TABLE IS BUILT BY REDEFINING A BLOCK OF FILLER VALUES, THE
+      *  USUAL WAY OF LOADING AN OCCURS TABLE WITH FIXED DATA.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - SIX RETURN CODES KNOWN TO
+      *                   THE HASHING ROUTINES PLUS THE TWO SYNTHETIC
+      *                   CODES RAISED BY HASHDISP AND SHA256Test.
+      *  2026-08-09 JCM   ADDED CODE 50 FOR INPUT REJECTED AS LONGER
+      *                   THAN THE MAXIMUM SUPPORTED LENGTH.
+      *  2026-08-09 JCM   ADDED CODE 20 FOR MANIFEST'S "UNABLE TO OPEN
+      *                   INPUT DATASET/MEMBER" CASE - IT HAD BEEN
+      *                   REUSING CODE 8, WHICH IS AN INVALID-INPUT
+      *                   HASHING FAILURE, NOT AN OPEN FAILURE.
+      ******************************************************************
+       01 ERR-TABLE-DATA.
+           05 FILLER PIC X(69)
+               VALUE "000000000SUCCESS - HASH COMPUTED SUCCESSFULLY".
+           05 FILLER PIC X(69)
+               VALUE "000000004WARNING - INPUT TRUNCATED".
+           05 FILLER PIC X(69)
+               VALUE "000000008INVALID INPUT PASSED TO HASH ROUTINE".
+           05 FILLER PIC X(69)
+               VALUE "000000012INTERNAL HASHING ROUTINE FAILURE".
+           05 FILLER PIC X(69)
+               VALUE "000000016SEVERE ERROR - UNABLE TO COMPUTE HASH".
+           05 FILLER PIC X(69)
+               VALUE "000000020UNABLE TO OPEN INPUT DATASET OR MEMBER".
+           05 FILLER PIC X(69)
+               VALUE "000000050INPUT EXCEEDS MAXIMUM SUPPORTED LENGTH".
+           05 FILLER PIC X(69)
+               VALUE "000000099UNKNOWN HASH ALGORITHM SELECTED".
+           05 FILLER PIC X(69)
+               VALUE "999999999HASH VERIFICATION MISMATCH".
+       01 ERR-TABLE REDEFINES ERR-TABLE-DATA.
+           05 ERR-ENTRY OCCURS 9 TIMES.
+               10 ERR-CODE          PIC 9(09).
+               10 ERR-MESSAGE       PIC X(60).
