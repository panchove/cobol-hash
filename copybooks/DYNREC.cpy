@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  DYNREC.CPY
+      *  RECORD LAYOUT FOR A DYNAMICALLY-ASSIGNED SINGLE-RECORD INPUT
+      *  DATASET NAMED BY A FILE: CONTROL ENTRY.  ONLY THE FIRST
+      *  RECORD IS USED AS THE TEXT TO HASH.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - DYNAMIC INPUT RECORD.
+      ******************************************************************
+       01 DYN-INPUT-RECORD            PIC X(100).
