@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  ERRLOG.CPY
+      *  RECORD LAYOUT FOR THE ERROR LOG FILE (ERRLOG).  ONE RECORD IS
+      *  WRITTEN FOR EVERY NON-ZERO WS-RETURN-CODE, CARRYING THE
+      *  DECODED MESSAGE FROM ERRTAB.CPY ALONGSIDE THE OFFENDING INPUT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - ERROR LOG RECORD.
+      *  2026-08-09 JCM   WIDENED ERL-SOURCE-ID TO PIC X(80) TO MATCH
+      *                   WS-DYN-DSNAME - A DATASET NAME OVER 20 BYTES
+      *                   WAS BEING TRUNCATED BEFORE IT REACHED THE
+      *                   ERROR LOG.
+      ******************************************************************
+       01 ERL-RECORD.
+           05 ERL-TIMESTAMP         PIC X(26).
+           05 ERL-SOURCE-ID         PIC X(80).
+           05 ERL-RETURN-CODE       PIC 9(09).
+           05 ERL-MESSAGE           PIC X(60).
+           05 ERL-INPUT-TEXT        PIC X(100).
