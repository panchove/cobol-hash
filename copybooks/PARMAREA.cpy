@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  PARMAREA.CPY
+      *  STANDARD LINKAGE-SECTION PARM RECEIVING AREA FOR PROGRAMS
+      *  INVOKED FROM JCL WITH A PARM= STRING (EXEC PGM=xxxx,PARM='...').
+      *  LS-PARM-LENGTH IS THE HALFWORD BINARY LENGTH SUPPLIED BY THE
+      *  OPERATING SYSTEM AHEAD OF THE PARM TEXT ITSELF.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - COMMON PARM LINKAGE AREA.
+      ******************************************************************
+       01 LS-PARM-AREA.
+          05 LS-PARM-LENGTH          PIC S9(4) COMP.
+          05 LS-PARM-TEXT            PIC X(100).
