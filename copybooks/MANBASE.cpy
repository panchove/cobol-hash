@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  MANBASE.CPY
+      *  PRIOR-RUN MANIFEST RECORD READ IN AS THE RECONCILIATION
+      *  BASELINE.  SAME FIELDS AS MANIREC.CPY, UNDER A DISTINCT
+      *  RECORD NAME SO BOTH CAN BE COPYBOOKED INTO ONE PROGRAM.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - BASELINE MANIFEST RECORD.
+      *  2026-08-09 JCM   WIDENED BAS-HASH TO PIC X(129) TO MATCH
+      *                   MANIREC.CPY'S SHA-512-CAPABLE MAN-HASH.
+      ******************************************************************
+       01 BAS-RECORD.
+           05 BAS-NAME                 PIC X(20).
+           05 BAS-HASH                 PIC X(129).
