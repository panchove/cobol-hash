@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  MANIDX.CPY
+      *  DRIVER RECORD FOR MANIFEST - ONE PER PDS MEMBER OR GDG
+      *  GENERATION TO BE HASHED.  MFI-DSNAME NAMES THE DATASET (OR
+      *  DATASET(MEMBER)/GENERATION) TO OPEN; MFI-NAME IS THE LOGICAL
+      *  NAME CARRIED INTO THE MANIFEST AND USED TO MATCH AGAINST THE
+      *  BASELINE.  MFI-ALGORITHM OPTIONALLY SELECTS SHA256/MD5/SHA1/
+      *  SHA512 (SEE HASHALG.CPY) FOR THIS ENTRY ONLY - LEFT BLANK, THE
+      *  RUN'S CURRENT WS-HASH-ALGORITHM (SHA256 UNLESS A PRIOR ENTRY
+      *  SET IT OTHERWISE) IS UNCHANGED, SO A MIX OF UPSTREAM PARTNERS
+      *  SENDING DIFFERENT ALGORITHMS CAN BE COVERED IN ONE MANIDX.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - MANIFEST DRIVER RECORD.
+      *  2026-08-09 JCM   ADDED MFI-ALGORITHM - THERE WAS PREVIOUSLY NO
+      *                   WAY TO DRIVE HASHDISP'S MD5/SHA1/SHA512
+      *                   PATHS FROM MANIFEST AT ALL.
+      ******************************************************************
+       01 MFI-INDEX-RECORD.
+           05 MFI-NAME                PIC X(20).
+           05 MFI-DSNAME               PIC X(80).
+           05 MFI-ALGORITHM            PIC X(08).
