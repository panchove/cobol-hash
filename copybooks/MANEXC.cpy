@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  MANEXC.CPY
+      *  EXCEPTION REPORT RECORD FOR MANIFEST - ONE PER ADDED, REMOVED
+      *  OR CHANGED ENTRY FOUND WHEN THE NEW MANIFEST IS RECONCILED
+      *  AGAINST THE BASELINE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - EXCEPTION REPORT RECORD.
+      *  2026-08-09 JCM   WIDENED EXC-OLD-HASH/EXC-NEW-HASH TO
+      *                   PIC X(129) TO HOLD A FULL SHA-512 DIGEST.
+      ******************************************************************
+       01 EXC-RECORD.
+           05 EXC-NAME                 PIC X(20).
+           05 EXC-TYPE                 PIC X(10).
+           05 EXC-OLD-HASH             PIC X(129).
+           05 EXC-NEW-HASH             PIC X(129).
