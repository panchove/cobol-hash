@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  HASHOUT.CPY
+      *  RECORD LAYOUT FOR THE HASHBATCH OUTPUT DATASET (HASHOUT).
+      *  ONE OUTPUT RECORD WRITTEN PER HASHIN INPUT RECORD.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - BATCH HASH OUTPUT LAYOUT.
+      *  2026-08-09 JCM   WIDENED HB-OUT-HASH TO PIC X(129) TO HOLD A
+      *                   FULL SHA-512 DIGEST WITHOUT TRUNCATION.
+      ******************************************************************
+       01 HB-OUTPUT-RECORD.
+          05 HB-OUT-RECORD-KEY       PIC X(20).
+          05 HB-OUT-HASH             PIC X(129).
+          05 HB-OUT-RETURN-CODE      PIC 9(09).
