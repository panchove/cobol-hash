@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  RECORD LAYOUT FOR THE HASH AUDIT TRAIL FILE (AUDITLOG).
+      *  ONE RECORD IS WRITTEN FOR EVERY CALL TO AN *_ERROR HASHING
+      *  ENTRY POINT SO THE RUN CAN BE RECONSTRUCTED FOR AUDIT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - AUDIT TRAIL RECORD.
+      *  2026-08-09 JCM   WIDENED AUD-HASH TO PIC X(129) - PIC X(65)
+      *                   ONLY HELD A SHA-256 DIGEST AND TRUNCATED THE
+      *                   128 HEX CHARACTERS SHA-512 RETURNS.
+      *  2026-08-09 JCM   WIDENED AUD-SOURCE-ID TO PIC X(80) TO MATCH
+      *                   WS-DYN-DSNAME - A DATASET NAME OVER 20 BYTES
+      *                   WAS BEING TRUNCATED BEFORE IT REACHED THE
+      *                   AUDIT TRAIL.
+      ******************************************************************
+       01 AUD-RECORD.
+          05 AUD-TIMESTAMP           PIC X(26).
+          05 AUD-SOURCE-ID           PIC X(80).
+          05 AUD-HASH                PIC X(129).
+          05 AUD-RETURN-CODE         PIC 9(09).
