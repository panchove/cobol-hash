@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  PRTLINE.CPY
+      *  GENERIC 132-BYTE PRINT LINE SHARED BY EVERY PROGRAM'S SUMMARY
+      *  REPORT (HASHBATCH, SHA256Test).  INDIVIDUAL REPORT LINES ARE
+      *  BUILT INTO PRT-REPORT-LINE BY THE CALLING PROGRAM AND WRITTEN
+      *  ONE AT A TIME.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - 132 BYTE REPORT LINE.
+      *  2026-08-09 JCM   ADOPTED BY SHA256Test FOR ITS OWN SUMMARY
+      *                   REPORT - LAYOUT UNCHANGED.
+      ******************************************************************
+       01 PRT-REPORT-LINE             PIC X(132).
