@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  HASHREC.CPY
+      *  RECORD LAYOUT FOR THE HASHBATCH INPUT DATASET (HASHIN).
+      *  ONE INPUT RECORD PER TEXT ITEM TO BE HASHED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - BATCH HASH INPUT LAYOUT.
+      ******************************************************************
+       01 HB-INPUT-RECORD.
+          05 HB-RECORD-KEY           PIC X(20).
+          05 HB-INPUT-TEXT           PIC X(100).
