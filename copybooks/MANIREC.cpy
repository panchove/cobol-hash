@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  MANIREC.CPY
+      *  ONE NAME-TO-HASH ENTRY IN THE MANIFEST BUILT BY MANIFEST ON
+      *  MANOUT.  THE SAME LAYOUT, UNDER MANBASE.CPY'S OWN RECORD
+      *  NAME, IS USED TO READ A PRIOR RUN'S MANIFEST BACK IN AS THE
+      *  RECONCILIATION BASELINE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - MANIFEST OUTPUT RECORD.
+      *  2026-08-09 JCM   WIDENED MAN-HASH TO PIC X(129) - PIC X(65)
+      *                   TRUNCATED A SHA-512 DIGEST.
+      ******************************************************************
+       01 MAN-RECORD.
+           05 MAN-NAME                 PIC X(20).
+           05 MAN-HASH                 PIC X(129).
