@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  RESTART.CPY
+      *  RECORD LAYOUT FOR THE HASHBATCH CHECKPOINT/RESTART FILE.
+      *  A NEW RECORD IS APPENDED EVERY CHECKPOINT INTERVAL; THE LAST
+      *  RECORD IN THE FILE IS THE MOST RECENT CHECKPOINT.  ON A
+      *  RESTART RUN, THE FILE IS READ TO END TO FIND IT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-09 JCM   INITIAL VERSION - CHECKPOINT RECORD.
+      *  2026-08-09 JCM   ADDED CKP-FAILURE-COUNT SO THE CUMULATIVE
+      *                   FAILURE TOTAL SURVIVES A RESTART THE SAME WAY
+      *                   CKP-RECORD-COUNT DOES - WITHOUT IT THE PRTFILE
+      *                   SUMMARY MIXED A CUMULATIVE RECORDS-WRITTEN
+      *                   COUNT WITH A SEGMENT-ONLY FAILURE COUNT.
+      ******************************************************************
+       01 CKP-RECORD.
+          05 CKP-LAST-KEY            PIC X(20).
+          05 CKP-RECORD-COUNT        PIC 9(09).
+          05 CKP-FAILURE-COUNT       PIC 9(09).
