@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HASHDISP.
+000120 AUTHOR. J MCALLISTER.
+000130 INSTALLATION. DATA INTEGRITY GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* ---------- ----  -----------------------------------------------
+000200* 2026-08-09 JCM   INITIAL VERSION - SHARED ALGORITHM DISPATCH
+000210*                  SUBPROGRAM.  CALLED BY SHA256Test, HASHBATCH
+000220*                  AND MANIFEST SO THE ALGORITHM SELECTION LOGIC
+000230*                  LIVES IN ONE PLACE.  DISPATCHES TO WHICHEVER
+000240*                  OF sha256_string_error, md5_string_error,
+000250*                  sha1_string_error OR sha512_string_error
+000260*                  MATCHES WS-HASH-ALGORITHM.
+000265* 2026-08-09 JCM   WIDENED LS-HASH-OUT TO PIC X(129) - PIC X(65)
+000266*                  ONLY HELD A SHA-256 DIGEST AND TRUNCATED THE
+000267*                  128 HEX CHARACTERS sha512_string_error RETURNS.
+000268* 2026-08-09 JCM   THE WHEN OTHER ARM (UNRECOGNIZED ALGORITHM) NOW
+000269*                  CLEARS LS-HASH-OUT BEFORE RETURNING RC 99 -
+000270*                  BEING BY REFERENCE, IT PREVIOUSLY LEFT WHATEVER
+000271*                  VALUE THE CALLER'S FIELD HELD FROM THE PRIOR
+000272*                  CALL, SO A BAD ;ALG: VALUE MADE EVERY SUBSEQUENT
+000273*                  FAILING RECORD LOG THE LAST GOOD DIGEST NEXT TO
+000274*                  RC 99 INSTEAD OF AN EMPTY ONE.
+000275*-----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-Z.
+000310 OBJECT-COMPUTER. IBM-Z.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340 COPY HASHALG.
+000350 01  WS-CALL-NAME             PIC X(20) VALUE SPACES.
+000360 LINKAGE SECTION.
+000370 01  LS-ALGORITHM             PIC X(08).
+000380 01  LS-INPUT-TEXT            PIC X(100).
+000390 01  LS-HASH-OUT              PIC X(129).
+000400 01  LS-RETURN-CODE           PIC 9(09) COMP-5.
+000410 PROCEDURE DIVISION USING LS-ALGORITHM LS-INPUT-TEXT LS-HASH-OUT
+000420         LS-RETURN-CODE.
+000430 0000-MAINLINE.
+000440     MOVE LS-ALGORITHM TO WS-HASH-ALGORITHM.
+000450     EVALUATE TRUE
+000460         WHEN ALG-SHA256
+000470             MOVE "sha256_string_error" TO WS-CALL-NAME
+000480         WHEN ALG-MD5
+000490             MOVE "md5_string_error" TO WS-CALL-NAME
+000500         WHEN ALG-SHA1
+000510             MOVE "sha1_string_error" TO WS-CALL-NAME
+000520         WHEN ALG-SHA512
+000530             MOVE "sha512_string_error" TO WS-CALL-NAME
+000540         WHEN OTHER
+000545             MOVE SPACES TO LS-HASH-OUT
+000550             MOVE 99 TO LS-RETURN-CODE
+000560             GO TO 0000-EXIT
+000570     END-EVALUATE.
+000580     CALL WS-CALL-NAME USING BY REFERENCE LS-INPUT-TEXT
+000590                             BY REFERENCE LS-HASH-OUT
+000600                             RETURNING LS-RETURN-CODE.
+000610 0000-EXIT.
+000620     EXIT PROGRAM.
