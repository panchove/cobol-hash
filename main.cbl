@@ -1,25 +1,367 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SHA256Test.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-STRING PIC X(100) VALUE "Hello, World!".
-       01 WS-HASH PIC X(65).
-       01 WS-RETURN-CODE PIC 9(9) COMP-5.
-       PROCEDURE DIVISION.
-           CALL "sha256_string" USING BY REFERENCE WS-STRING
-                                      BY REFERENCE WS-HASH.
-           DISPLAY "NO ERROR CHECKING".
-           DISPLAY "Text: " WS-STRING.
-           DISPLAY "Hash: " WS-HASH.
-           CALL "sha256_string_error" USING BY REFERENCE WS-STRING
-                                      BY REFERENCE WS-HASH
-                                      RETURNING WS-RETURN-CODE.
-
-           DISPLAY "====================".
-           DISPLAY "WITH ERROR CHECKING".
-           IF WS-RETURN-CODE NOT = 0 THEN
-               DISPLAY "An error occurred while calculating the hash."
-           ELSE
-               DISPLAY "Text: " WS-STRING.
-               DISPLAY "Hash: " WS-HASH.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SHA256Test.
+000300 AUTHOR. J MCALLISTER.
+000400 INSTALLATION. DATA INTEGRITY GROUP.
+000500 DATE-WRITTEN. 2025-11-03.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* ---------- ----  -----------------------------------------------
+001100* 2025-11-03 JCM   INITIAL VERSION - CALL sha256_string AND
+001200*                  sha256_string_error AGAINST WS-STRING.
+001300* 2026-08-09 JCM   ADDED AUDIT TRAIL FILE - EVERY CALL TO
+001400*                  sha256_string_error NOW WRITES AN AUDIT
+001500*                  RECORD TO AUDITLOG.
+001550* 2026-08-09 JCM   ROUTED THE ERROR-CHECKED HASH CALL THROUGH
+001560*                  HASHDISP SO WS-HASH-ALGORITHM CAN SELECT
+001570*                  MD5/SHA1/SHA256/SHA512 INSTEAD OF ALWAYS
+001580*                  CALLING sha256_string_error.
+001590* 2026-08-09 JCM   ADDED VERIFY MODE - WS-EXPECTED-HASH IS
+001592*                  COMPARED AGAINST THE FRESHLY COMPUTED HASH,
+001594*                  SETTING WS-MATCH-INDICATOR AND, ON A
+001596*                  MISMATCH, RC-VERIFY-MISMATCH.
+001598* 2026-08-09 JCM   ADDED PARM-DRIVEN INPUT - WS-STRING NOW COMES
+001598*                  FROM THE JCL PARM OR, IF NONE IS SUPPLIED,
+001599*                  A PARMFILE CONTROL RECORD (LITERAL:text OR
+001599*                  FILE:dsname).  THE HARDCODED "Hello, World!"
+001599*                  VALUE IS NOW ONLY THE FALLBACK DEFAULT.
+001599* 2026-08-09 JCM   ADDED AN ERROR LOG - ANY NON-ZERO
+001599*                  WS-RETURN-CODE IS DECODED BY ERRLOOK AGAINST
+001599*                  ERRTAB.CPY AND WRITTEN TO ERRLOG WITH THE
+001599*                  OFFENDING INPUT TEXT.
+001599* 2026-08-09 JCM   A FILE: INPUT RECORD LONGER THAN WS-STRING IS
+001599*                  NO LONGER SILENTLY TRUNCATED - A "04" READ
+001599*                  STATUS ON DYNAMIC-INPUT-FILE NOW REJECTS THE
+001599*                  RUN WITH RETURN CODE 50 INSTEAD OF HASHING
+001599*                  THE TRUNCATED TEXT.
+001601* 2026-08-09 JCM   THE RUNTIME RETURNS "06", NOT "04", FOR AN
+001602*                  OVER-LENGTH LINE SEQUENTIAL RECORD (IT SPLITS
+001603*                  THE REST OF THE LINE INTO A FOLLOW-ON RECORD
+001604*                  INSTEAD OF TRUNCATING IT) - 1450-READ-DYNAMIC-
+001605*                  FILE NOW DRAINS THE SPLIT CONTINUATION SO IT
+001606*                  IS NEVER MISTAKEN FOR THE NEXT LOGICAL RECORD.
+001607* 2026-08-09 JCM   WS-HASH AND WS-EXPECTED-HASH WIDENED TO
+001608*                  PIC X(129) - PIC X(65) TRUNCATED A SHA-512
+001609*                  DIGEST.
+001610* 2026-08-09 JCM   VERIFY MODE NOW ONLY TURNS ON WHEN THE CONTROL
+001611*                  TEXT CARRIES AN ";EXPECTED:" HASH CLAUSE - IT
+001612*                  NO LONGER COMPARES EVERY RUN AGAINST A
+001613*                  HARDCODED "Hello, World!" DIGEST.
+001614* 2026-08-09 JCM   ADDED A PRINT-FILE SUMMARY REPORT ALONGSIDE
+001615*                  THE "Text:"/"Hash:" DISPLAY LINES - SOURCE,
+001616*                  HASH, RETURN CODE AND VERIFY RESULT NOW GO TO
+001617*                  PRTFILE TOO, NOT JUST THE JOB LOG.
+001618* 2026-08-09 JCM   1420-EXTRACT-EXPECTED WAS TESTING AN UNSTRING
+001619*                  TALLYING COUNT TO DETECT THE ";EXPECTED:" CLAUSE,
+001620*                  BUT TALLYING IN COUNTS POPULATED RECEIVERS, NOT
+001621*                  DELIMITER MATCHES, SO THE COUNT WAS never ZERO -
+001622*                  VERIFY MODE WAS TURNING ON EVERY RUN.  NOW TESTS
+001623*                  WS-EXPECTED-HASH NOT = SPACES INSTEAD.
+001624* 2026-08-09 JCM   ADDED AN ";ALG:<name>" CONTROL-TEXT CLAUSE
+001625*                  (1425-EXTRACT-ALGORITHM) SO A CALLER CAN SELECT
+001626*                  MD5/SHA1/SHA256/SHA512 AT RUNTIME INSTEAD OF
+001627*                  ALWAYS GETTING WHATEVER WS-HASH-ALGORITHM
+001628*                  DEFAULTS TO.  WHEN BOTH ";ALG:" AND ";EXPECTED:"
+001629*                  ARE PRESENT, ";ALG:" MUST COME FIRST - SEE
+001630*                  PARMCTL.CPY.
+001631* 2026-08-09 JCM   THE FILE: DSNAME MOVE INTO WS-DYN-DSNAME WAS
+001632*                  ONLY COPYING 75 OF THE 80 BYTES THE CONTROL
+001633*                  TEXT CAN CARRY - WIDENED TO THE FULL 80.
+001634* 2026-08-09 JCM   WS-SOURCE-ID IS NOW SET AS SOON AS A DYNAMIC
+001635*                  RECORD IS READ, BEFORE THE LENGTH-REJECTION
+001636*                  CHECK, SO A REJECTED FILE: INPUT'S AUDITLOG/
+001637*                  ERRLOG ENTRY IS ATTRIBUTED TO THE ACTUAL DSNAME
+001638*                  INSTEAD OF THE STALE "WS-STRING LITERAL" DEFAULT.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-Z.
+002000 OBJECT-COMPUTER. IBM-Z.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDIT-STATUS.
+002510     SELECT PARM-CONTROL-FILE ASSIGN TO PARMFILE
+002520         ORGANIZATION IS LINE SEQUENTIAL
+002530         FILE STATUS IS WS-PARMFILE-STATUS.
+002540     SELECT DYNAMIC-INPUT-FILE ASSIGN TO WS-DYN-DSNAME
+002550         ORGANIZATION IS LINE SEQUENTIAL
+002560         FILE STATUS IS WS-DYNIN-STATUS.
+002570     SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+002580         ORGANIZATION IS LINE SEQUENTIAL
+002590         FILE STATUS IS WS-ERRLOG-STATUS.
+002595     SELECT PRINT-FILE ASSIGN TO PRTFILE
+002596         ORGANIZATION IS LINE SEQUENTIAL
+002597         FILE STATUS IS WS-PRINT-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-FILE
+002900     RECORDING MODE IS F.
+003000 COPY AUDITREC.
+003010 FD  PARM-CONTROL-FILE
+003020     RECORDING MODE IS F.
+003030 COPY PARMCTL.
+003040 FD  DYNAMIC-INPUT-FILE
+003050     RECORDING MODE IS F.
+003060 COPY DYNREC.
+003070 FD  ERROR-LOG-FILE
+003080     RECORDING MODE IS F.
+003090 COPY ERRLOG.
+003095 FD  PRINT-FILE
+003096     RECORDING MODE IS F.
+003097 COPY PRTLINE.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-STRING                PIC X(100) VALUE "Hello, World!".
+003300 01  WS-HASH                  PIC X(129).
+003400 01  WS-RETURN-CODE           PIC 9(09) COMP-5.
+003450 COPY HASHALG.
+003460 01  WS-VERIFY-SWITCH         PIC X(01) VALUE "N".
+003462     88 WS-VERIFY-MODE                   VALUE "Y".
+003470 01  WS-EXPECTED-HASH         PIC X(129) VALUE SPACES.
+003472 01  WS-CONTROL-BASE          PIC X(100) VALUE SPACES.
+003473 01  WS-ALG-BASE              PIC X(100) VALUE SPACES.
+003474 01  WS-ALG-NAME              PIC X(08) VALUE SPACES.
+003480 01  WS-MATCH-INDICATOR       PIC X(01) VALUE SPACES.
+003482     88 WS-HASH-MATCH                    VALUE "M".
+003484     88 WS-HASH-MISMATCH                 VALUE "N".
+003486 01  WS-VERIFY-RETURN-CODE    PIC 9(09) COMP-5 VALUE 999999999.
+003500 01  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+003600     88 WS-AUDIT-OK                      VALUE "00".
+003700 01  WS-SOURCE-ID             PIC X(80) VALUE "WS-STRING LITERAL".
+003710 01  WS-CONTROL-TEXT          PIC X(100) VALUE SPACES.
+003720 01  WS-DYN-DSNAME            PIC X(80) VALUE SPACES.
+003730 01  WS-PARMFILE-STATUS       PIC X(02) VALUE SPACES.
+003740     88 WS-PARMFILE-OK                   VALUE "00".
+003750 01  WS-DYNIN-STATUS          PIC X(02) VALUE SPACES.
+003760     88 WS-DYNIN-OK                      VALUE "00".
+003762     88 WS-DYNIN-TOOLONG                 VALUE "04".
+003763     88 WS-DYNIN-SPLIT                   VALUE "06".
+003762 01  WS-ERRLOG-STATUS         PIC X(02) VALUE SPACES.
+003764     88 WS-ERRLOG-OK                     VALUE "00".
+003766 01  WS-ERR-MESSAGE           PIC X(60) VALUE SPACES.
+003767 01  WS-LENGTH-RETURN-CODE    PIC 9(09) COMP-5 VALUE 50.
+003768 01  WS-LENGTH-REJECT-SWITCH  PIC X(01) VALUE "N".
+003769     88 WS-LENGTH-REJECTED               VALUE "Y".
+003771 01  WS-PRINT-STATUS          PIC X(02) VALUE SPACES.
+003772     88 WS-PRINT-OK                      VALUE "00".
+003773 01  WS-RUN-TIMESTAMP         PIC X(26) VALUE SPACES.
+003774 01  WS-EDIT-CODE             PIC ZZZZZZZZ9.
+003770 LINKAGE SECTION.
+003780 COPY PARMAREA.
+003800 PROCEDURE DIVISION USING LS-PARM-AREA.
+003900 0000-MAINLINE.
+004000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004100     PERFORM 2000-COMPUTE-HASH THRU 2000-EXIT.
+004200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+004300     STOP RUN.
+004400 1000-INITIALIZE.
+004500     OPEN OUTPUT AUDIT-FILE.
+004600     IF NOT WS-AUDIT-OK
+004700         DISPLAY "SHA256TEST: UNABLE TO OPEN AUDITLOG, STATUS = "
+004800             WS-AUDIT-STATUS.
+004802     OPEN OUTPUT ERROR-LOG-FILE.
+004803     IF NOT WS-ERRLOG-OK
+004806         DISPLAY "SHA256TEST: UNABLE TO OPEN ERRLOG, STATUS = "
+004807             WS-ERRLOG-STATUS.
+004809     OPEN OUTPUT PRINT-FILE.
+004810     IF NOT WS-PRINT-OK
+004811         DISPLAY "SHA256TEST: UNABLE TO OPEN PRTFILE, STATUS = "
+004812             WS-PRINT-STATUS.
+004813     MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+004805     PERFORM 1300-GET-CONTROL-TEXT THRU 1300-EXIT.
+004808     PERFORM 1400-APPLY-CONTROL-TEXT THRU 1400-EXIT.
+004900 1000-EXIT.
+005000     EXIT.
+005010 1300-GET-CONTROL-TEXT.
+005020     IF LS-PARM-LENGTH > ZERO
+005030         MOVE LS-PARM-TEXT TO WS-CONTROL-TEXT
+005040         GO TO 1300-EXIT.
+005050     OPEN INPUT PARM-CONTROL-FILE.
+005060     IF NOT WS-PARMFILE-OK
+005070         GO TO 1300-EXIT.
+005080     READ PARM-CONTROL-FILE
+005090         AT END
+005100             GO TO 1310-CLOSE-PARMFILE.
+005110     MOVE PCF-CONTROL-RECORD TO WS-CONTROL-TEXT.
+005120 1310-CLOSE-PARMFILE.
+005130     CLOSE PARM-CONTROL-FILE.
+005140 1300-EXIT.
+005150     EXIT.
+005160 1400-APPLY-CONTROL-TEXT.
+005165     PERFORM 1420-EXTRACT-EXPECTED THRU 1420-EXIT.
+005166     PERFORM 1425-EXTRACT-ALGORITHM THRU 1425-EXIT.
+005170     IF WS-CONTROL-TEXT(1:8) = "LITERAL:"
+005180         MOVE WS-CONTROL-TEXT(9:92) TO WS-STRING
+005190         MOVE "PARM LITERAL" TO WS-SOURCE-ID
+005200         GO TO 1400-EXIT.
+005210     IF WS-CONTROL-TEXT(1:5) = "FILE:"
+005220         MOVE WS-CONTROL-TEXT(6:80) TO WS-DYN-DSNAME
+005230         PERFORM 1450-READ-DYNAMIC-FILE THRU 1450-EXIT
+005240         GO TO 1400-EXIT.
+005250     DISPLAY "SHA256TEST: NO PARM/CONTROL TEXT - USING DEFAULT".
+005260 1400-EXIT.
+005270     EXIT.
+005271 1420-EXTRACT-EXPECTED.
+005272     MOVE SPACES TO WS-EXPECTED-HASH.
+005274     MOVE "N" TO WS-VERIFY-SWITCH.
+005275     UNSTRING WS-CONTROL-TEXT DELIMITED BY ";EXPECTED:"
+005276         INTO WS-CONTROL-BASE WS-EXPECTED-HASH.
+005278     IF WS-EXPECTED-HASH NOT = SPACES
+005279         MOVE WS-CONTROL-BASE TO WS-CONTROL-TEXT
+005280         SET WS-VERIFY-MODE TO TRUE.
+005281 1420-EXIT.
+005282     EXIT.
+005283 1425-EXTRACT-ALGORITHM.
+005284     MOVE SPACES TO WS-ALG-NAME.
+005285     UNSTRING WS-CONTROL-TEXT DELIMITED BY ";ALG:"
+005286         INTO WS-ALG-BASE WS-ALG-NAME.
+005287     IF WS-ALG-NAME NOT = SPACES
+005288         MOVE WS-ALG-BASE TO WS-CONTROL-TEXT
+005289         MOVE WS-ALG-NAME TO WS-HASH-ALGORITHM.
+005290 1425-EXIT.
+005291     EXIT.
+005280 1450-READ-DYNAMIC-FILE.
+005290     OPEN INPUT DYNAMIC-INPUT-FILE.
+005300     IF NOT WS-DYNIN-OK
+005310         DISPLAY "SHA256TEST: UNABLE TO OPEN " WS-DYN-DSNAME
+005320         GO TO 1450-EXIT.
+005330     READ DYNAMIC-INPUT-FILE
+005340         AT END
+005350             GO TO 1460-CLOSE-DYNAMIC.
+005351     MOVE WS-DYN-DSNAME TO WS-SOURCE-ID.
+005355     IF WS-DYNIN-TOOLONG OR WS-DYNIN-SPLIT
+005356         PERFORM 1455-DRAIN-SPLIT-LINE THRU 1455-EXIT
+005357             UNTIL NOT WS-DYNIN-SPLIT
+005358         SET WS-LENGTH-REJECTED TO TRUE
+005359         DISPLAY "SHA256TEST: INPUT EXCEEDS MAXIMUM LENGTH, "
+005361             "REJECTED"
+005362         GO TO 1460-CLOSE-DYNAMIC.
+005360     MOVE DYN-INPUT-RECORD TO WS-STRING.
+005380 1460-CLOSE-DYNAMIC.
+005390     CLOSE DYNAMIC-INPUT-FILE.
+005400 1450-EXIT.
+005410     EXIT.
+005411 1455-DRAIN-SPLIT-LINE.
+005412     READ DYNAMIC-INPUT-FILE
+005413         AT END
+005414             MOVE "00" TO WS-DYNIN-STATUS.
+005415 1455-EXIT.
+005416     EXIT.
+005420 2000-COMPUTE-HASH.
+005200     CALL "sha256_string" USING BY REFERENCE WS-STRING
+005300                                BY REFERENCE WS-HASH.
+005400     DISPLAY "NO ERROR CHECKING".
+005500     DISPLAY "Text: " WS-STRING.
+005600     DISPLAY "Hash: " WS-HASH.
+005710     IF WS-LENGTH-REJECTED
+005720         MOVE WS-LENGTH-RETURN-CODE TO WS-RETURN-CODE
+005730         MOVE SPACES TO WS-HASH
+005740     ELSE
+005700         CALL "HASHDISP" USING WS-HASH-ALGORITHM WS-STRING WS-HASH
+005800                                WS-RETURN-CODE.
+005850     IF WS-RETURN-CODE = 0 AND WS-VERIFY-MODE
+005860         PERFORM 2200-VERIFY-HASH THRU 2200-EXIT.
+005870     IF WS-RETURN-CODE NOT = 0
+005880         PERFORM 2300-WRITE-ERROR THRU 2300-EXIT.
+006000     PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+006100     DISPLAY "====================".
+006200     DISPLAY "WITH ERROR CHECKING".
+006300     EVALUATE TRUE
+006310         WHEN WS-HASH-MISMATCH
+006320             DISPLAY "Text: " WS-STRING
+006330             DISPLAY "Hash: " WS-HASH
+006340         WHEN WS-RETURN-CODE NOT = 0
+006400         DISPLAY "An error occurred while calculating the hash."
+006500         WHEN OTHER
+006600             DISPLAY "Text: " WS-STRING
+006700             DISPLAY "Hash: " WS-HASH
+006750     END-EVALUATE.
+006800 2000-EXIT.
+006900     EXIT.
+006950 2200-VERIFY-HASH.
+006960     IF WS-HASH = WS-EXPECTED-HASH
+006970         SET WS-HASH-MATCH TO TRUE
+006980         DISPLAY "HASH VERIFICATION: MATCH"
+006990     ELSE
+006991         SET WS-HASH-MISMATCH TO TRUE
+006992         MOVE WS-VERIFY-RETURN-CODE TO WS-RETURN-CODE
+006993         DISPLAY "HASH VERIFICATION: MISMATCH, EXPECTED "
+006994             WS-EXPECTED-HASH.
+006996 2200-EXIT.
+006997     EXIT.
+007000 2100-WRITE-AUDIT.
+007100     MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+007200     MOVE WS-SOURCE-ID TO AUD-SOURCE-ID.
+007300     MOVE WS-HASH TO AUD-HASH.
+007400     MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+007500     WRITE AUD-RECORD.
+007600 2100-EXIT.
+007700     EXIT.
+007750 2300-WRITE-ERROR.
+007760     CALL "ERRLOOK" USING WS-RETURN-CODE WS-ERR-MESSAGE.
+007770     MOVE FUNCTION CURRENT-DATE TO ERL-TIMESTAMP.
+007780     MOVE WS-SOURCE-ID TO ERL-SOURCE-ID.
+007790     MOVE WS-RETURN-CODE TO ERL-RETURN-CODE.
+007792     MOVE WS-ERR-MESSAGE TO ERL-MESSAGE.
+007794     MOVE WS-STRING TO ERL-INPUT-TEXT.
+007796     WRITE ERL-RECORD.
+007798 2300-EXIT.
+007799     EXIT.
+007800 9999-TERMINATE.
+007850     PERFORM 2500-WRITE-REPORT THRU 2500-EXIT.
+007900     CLOSE AUDIT-FILE.
+007910     CLOSE ERROR-LOG-FILE.
+007920     CLOSE PRINT-FILE.
+008000 9999-EXIT.
+008100     EXIT.
+008110 2500-WRITE-REPORT.
+008120     MOVE SPACES TO PRT-REPORT-LINE.
+008130     STRING "SHA256TEST RUN SUMMARY" DELIMITED BY SIZE
+008140         INTO PRT-REPORT-LINE.
+008150     WRITE PRT-REPORT-LINE.
+008160     MOVE SPACES TO PRT-REPORT-LINE.
+008170     STRING "RUN TIMESTAMP: " WS-RUN-TIMESTAMP DELIMITED BY SIZE
+008180         INTO PRT-REPORT-LINE.
+008190     WRITE PRT-REPORT-LINE.
+008200     MOVE SPACES TO PRT-REPORT-LINE.
+008210     STRING "SOURCE       : " WS-SOURCE-ID DELIMITED BY SIZE
+008220         INTO PRT-REPORT-LINE.
+008230     WRITE PRT-REPORT-LINE.
+008240     MOVE SPACES TO PRT-REPORT-LINE.
+008242     STRING "HASH         :" DELIMITED BY SIZE
+008244         INTO PRT-REPORT-LINE.
+008246     WRITE PRT-REPORT-LINE.
+008248     MOVE SPACES TO PRT-REPORT-LINE.
+008250     STRING WS-HASH DELIMITED BY SIZE
+008260         INTO PRT-REPORT-LINE.
+008270     WRITE PRT-REPORT-LINE.
+008280     MOVE WS-RETURN-CODE TO WS-EDIT-CODE.
+008290     MOVE SPACES TO PRT-REPORT-LINE.
+008300     STRING "RETURN CODE  : " WS-EDIT-CODE DELIMITED BY SIZE
+008310         INTO PRT-REPORT-LINE.
+008320     WRITE PRT-REPORT-LINE.
+008330     MOVE SPACES TO PRT-REPORT-LINE.
+008340     IF WS-VERIFY-MODE
+008350         EVALUATE TRUE
+008360             WHEN WS-HASH-MATCH
+008370                 STRING "VERIFY RESULT: MATCH"
+008372                     DELIMITED BY SIZE
+008380                     INTO PRT-REPORT-LINE
+008390             WHEN WS-HASH-MISMATCH
+008400                 STRING "VERIFY RESULT: MISMATCH"
+008402                     DELIMITED BY SIZE
+008410                     INTO PRT-REPORT-LINE
+008420             WHEN OTHER
+008430                 STRING "VERIFY RESULT: NOT EVALUATED"
+008432                     DELIMITED BY SIZE
+008440                     INTO PRT-REPORT-LINE
+008450         END-EVALUATE
+008460     ELSE
+008470         STRING "VERIFY RESULT: VERIFY MODE NOT REQUESTED"
+008472             DELIMITED BY SIZE
+008480             INTO PRT-REPORT-LINE.
+008490     WRITE PRT-REPORT-LINE.
+008500 2500-EXIT.
+008510     EXIT.
