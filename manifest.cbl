@@ -0,0 +1,441 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MANIFEST.
+000120 AUTHOR. J MCALLISTER.
+000130 INSTALLATION. DATA INTEGRITY GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* ---------- ----  -----------------------------------------------
+000200* 2026-08-09 JCM   INITIAL VERSION - HASHES EACH ENTRY LISTED ON
+000210*                  MANIDX (ONE PDS MEMBER OR GDG GENERATION PER
+000220*                  RECORD) VIA HASHDISP, WRITES A NAME/HASH
+000230*                  MANIFEST TO MANOUT, THEN RECONCILES IT AGAINST
+000240*                  A PRIOR MANIFEST ON MANBASE - IF ONE EXISTS -
+000250*                  PRODUCING ADDED/REMOVED/CHANGED EXCEPTIONS ON
+000260*                  MANEXCPT.  MANIDX STANDS IN FOR A CATALOG OR
+000270*                  GDG BASE SEARCH, WHICH THIS DIALECT HAS NO
+000280*                  DIRECT ACCESS TO - THE DRIVER RECORD CARRIES
+000290*                  WHATEVER DSNAME (OR DSNAME(MEMBER)/GENERATION)
+000300*                  A CATALOG SEARCH WOULD OTHERWISE HAVE ENUMERATED.
+000301* 2026-08-09 JCM   2000-PROCESS-ENTRY NOW READS THE MEMBER FILE
+000302*                  TO EOF INSTEAD OF JUST ITS FIRST RECORD.  EACH
+000303*                  LINE IS HASHED VIA HASHDISP AND CHAINED INTO A
+000304*                  RUNNING DIGEST (35 BYTES OF THE PRIOR DIGEST
+000305*                  PLUS 65 BYTES OF THE NEW LINE'S HASH, REHASHED)
+000306*                  SO A MULTI-RECORD MEMBER OR GENERATION IS NO
+000307*                  LONGER REPRESENTED BY JUST ITS FIRST LINE.  A
+000308*                  LINE THAT READS BACK "04" OR THE RUNTIME'S
+000309*                  ACTUAL "06" SPLIT STATUS IS REJECTED (RETURN
+000401*                  CODE 50) AND ANY CONTINUATION SEGMENT DRAINED,
+000402*                  MATCHING HASHBATCH AND SHA256Test.
+000403* 2026-08-09 JCM   WS-HASH/WS-NEW-HASH/WS-BASE-HASH WIDENED TO
+000404*                  PIC X(129) - PIC X(65) TRUNCATED A SHA-512
+000405*                  DIGEST.
+000406* 2026-08-09 JCM   WS-NEW-TABLE AND WS-BASE-TABLE ARE BOUNDS-
+000407*                  CHECKED AGAINST THEIR 500-ENTRY OCCURS LIMIT
+000408*                  BEFORE THE NEXT SLOT IS USED - AN ENTRY PAST
+000409*                  THE LIMIT IS LOGGED AND OMITTED FROM
+000411*                  RECONCILIATION RATHER THAN OVERRUNNING THE
+000412*                  TABLE.
+000413* 2026-08-09 JCM   ADDED AN AUDIT TRAIL (AUDITLOG) AND ERROR LOG
+000414*                  (ERRLOG) FOR EACH ENTRY HASHED, MATCHING THE
+000415*                  CONVENTION HASHBATCH AND SHA256Test ALREADY
+000416*                  FOLLOW.  A MEMBER THAT FAILS TO OPEN NOW GETS
+000417*                  A DISTINCT RETURN CODE (20) INSTEAD OF REUSING
+000418*                  CODE 8, WHICH ERRTAB.CPY DEFINES AS AN INVALID-
+000419*                  INPUT HASHING FAILURE, NOT AN OPEN FAILURE.
+000420* 2026-08-09 JCM   MANIDX MAY NOW CARRY AN MFI-ALGORITHM OVERRIDE
+000421*                  PER ENTRY, SO ONE INDEX CAN COVER MEMBERS FROM
+000422*                  UPSTREAM PARTNERS ON DIFFERENT ALGORITHMS.  AN
+000423*                  ENTRY WHOSE MEMBER FAILED TO OPEN OR WAS LENGTH-
+000424*                  REJECTED (NON-ZERO WS-RETURN-CODE) NO LONGER
+000425*                  WRITES TO MANOUT OR ENTERS THE RECONCILIATION
+000426*                  TABLE - IT WAS PREVIOUSLY INDISTINGUISHABLE FROM
+000427*                  A LEGITIMATE CHANGED ENTRY.  THE CHAINING SPLIT
+000428*                  IN 2020-HASH-ONE-LINE NOW USES AN EVEN 50/50
+000429*                  DIVISION OF THE 100-BYTE COMBINE BUFFER, CAPPED
+000430*                  TO THE SELECTED ALGORITHM'S ACTUAL DIGEST LENGTH,
+000431*                  RATHER THAN A FIXED 35/65 SPLIT THAT SHORTED THE
+000432*                  RUNNING DIGEST REGARDLESS OF ALGORITHM.
+000433* 2026-08-09 JCM   1000-INITIALIZE NOW SETS WS-END-OF-INDEX BEFORE
+000434*                  BAILING OUT ON A FAILED MANIDX OPEN - GOING
+000435*                  STRAIGHT TO 1000-EXIT SKIPPED THE INITIAL
+000436*                  2100-READ-INDEX, SO THE MAINLINE'S UNTIL
+000437*                  WS-END-OF-INDEX LOOP NEVER SAW THE FILE WAS
+000438*                  EMPTY/UNOPENED AND SPUN FOREVER READING A
+000439*                  CLOSED FILE.
+000440* 2026-08-09 JCM   A MEMBER THAT FAILS TO OPEN NOW GETS AN
+000441*                  AUDITLOG RECORD (2040-WRITE-AUDIT) IN ADDITION
+000442*                  TO THE ERRLOG ONE - EVERY OTHER OUTCOME ALREADY
+000443*                  WROTE BOTH.
+000444* 2026-08-09 JCM   3100-MATCH-ONE-NEW NO LONGER RUNS A BARE SEARCH
+000445*                  OVER ALL 500 WS-BASE-TABLE SLOTS - IT NOW
+000446*                  PERFORMS 3150-MATCH-ONE-BASE VARYING WS-BASE-IDX
+000447*                  ONLY UP TO WS-BASE-COUNT, MATCHING HOW
+000448*                  3200-CHECK-REMOVED WAS ALREADY BOUNDED, INSTEAD
+000449*                  OF RELYING ON UNUSED SLOTS HAPPENING TO BE BLANK.
+000310*-----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-Z.
+000350 OBJECT-COMPUTER. IBM-Z.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT INDEX-FILE ASSIGN TO MANIDX
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-INDEX-STATUS.
+000410     SELECT MEMBER-FILE ASSIGN TO WS-DYN-DSNAME
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-MEMBER-STATUS.
+000440     SELECT MANIFEST-OUT ASSIGN TO MANOUT
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-MANOUT-STATUS.
+000470     SELECT BASELINE-FILE ASSIGN TO MANBASE
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-BASELINE-STATUS.
+000500     SELECT EXCEPTION-FILE ASSIGN TO MANEXCPT
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-EXCEPT-STATUS.
+000521     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000522         ORGANIZATION IS LINE SEQUENTIAL
+000523         FILE STATUS IS WS-AUDIT-STATUS.
+000524     SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+000525         ORGANIZATION IS LINE SEQUENTIAL
+000526         FILE STATUS IS WS-ERRLOG-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  INDEX-FILE
+000560     RECORDING MODE IS F.
+000570 COPY MANIDX.
+000580 FD  MEMBER-FILE
+000590     RECORDING MODE IS F.
+000600 COPY DYNREC.
+000610 FD  MANIFEST-OUT
+000620     RECORDING MODE IS F.
+000630 COPY MANIREC.
+000640 FD  BASELINE-FILE
+000650     RECORDING MODE IS F.
+000660 COPY MANBASE.
+000670 FD  EXCEPTION-FILE
+000680     RECORDING MODE IS F.
+000690 COPY MANEXC.
+000691 FD  AUDIT-FILE
+000692     RECORDING MODE IS F.
+000693 COPY AUDITREC.
+000694 FD  ERROR-LOG-FILE
+000695     RECORDING MODE IS F.
+000696 COPY ERRLOG.
+000700 WORKING-STORAGE SECTION.
+000710 01  WS-INDEX-STATUS          PIC X(02) VALUE SPACES.
+000720     88 WS-INDEX-OK                     VALUE "00".
+000730     88 WS-INDEX-EOF                    VALUE "10".
+000740 01  WS-MEMBER-STATUS         PIC X(02) VALUE SPACES.
+000750     88 WS-MEMBER-OK                    VALUE "00".
+000751     88 WS-MEMBER-TOOLONG               VALUE "04".
+000752     88 WS-MEMBER-SPLIT                 VALUE "06".
+000753 01  WS-LENGTH-REJECT-SWITCH  PIC X(01) VALUE "N".
+000754     88 WS-LENGTH-REJECTED               VALUE "Y".
+000755 01  WS-MEMBER-EOF-SWITCH     PIC X(01) VALUE "N".
+000756     88 WS-END-OF-MEMBER                VALUE "Y".
+000760 01  WS-MANOUT-STATUS         PIC X(02) VALUE SPACES.
+000770     88 WS-MANOUT-OK                    VALUE "00".
+000780 01  WS-BASELINE-STATUS       PIC X(02) VALUE SPACES.
+000790     88 WS-BASELINE-OK                  VALUE "00".
+000800     88 WS-BASELINE-EOF                 VALUE "10".
+000810 01  WS-EXCEPT-STATUS         PIC X(02) VALUE SPACES.
+000820     88 WS-EXCEPT-OK                    VALUE "00".
+000830 01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+000840     88 WS-END-OF-INDEX                 VALUE "Y".
+000850 01  WS-BASELINE-SWITCH       PIC X(01) VALUE "N".
+000860     88 WS-BASELINE-EXISTS              VALUE "Y".
+000870 01  WS-MATCH-SWITCH          PIC X(01) VALUE "N".
+000880     88 WS-MATCH-FOUND                  VALUE "Y".
+000890 01  WS-DYN-DSNAME            PIC X(80) VALUE SPACES.
+000900 01  WS-HASH                  PIC X(129) VALUE SPACES.
+000910 01  WS-RETURN-CODE           PIC 9(09) COMP-5 VALUE ZERO.
+000920 COPY HASHALG.
+000921 01  WS-LINE-COUNT            PIC 9(09) COMP-5 VALUE ZERO.
+000922 01  WS-LENGTH-RETURN-CODE    PIC 9(09) COMP-5 VALUE 50.
+000923 01  WS-OPEN-RETURN-CODE      PIC 9(09) COMP-5 VALUE 20.
+000924 01  WS-RUNNING-DIGEST        PIC X(129) VALUE SPACES.
+000925 01  WS-LINE-HASH             PIC X(129) VALUE SPACES.
+000926 01  WS-COMBINE-BUFFER        PIC X(100) VALUE SPACES.
+000926 01  WS-DIGEST-LEN            PIC 9(03) COMP-5 VALUE 64.
+000926 01  WS-HALF-LEN              PIC 9(03) COMP-5 VALUE 50.
+000927 01  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+000928     88 WS-AUDIT-OK                     VALUE "00".
+000929 01  WS-ERRLOG-STATUS         PIC X(02) VALUE SPACES.
+000930     88 WS-ERRLOG-OK                    VALUE "00".
+000931 01  WS-ERR-MESSAGE           PIC X(60) VALUE SPACES.
+000932 01  WS-NEW-COUNT             PIC 9(05) COMP-5 VALUE ZERO.
+000933 01  WS-NEW-TABLE.
+000934     05 WS-NEW-ENTRY OCCURS 500 TIMES INDEXED BY WS-NEW-IDX.
+000935         10 WS-NEW-NAME       PIC X(20).
+000936         10 WS-NEW-HASH       PIC X(129).
+000937 01  WS-BASE-COUNT            PIC 9(05) COMP-5 VALUE ZERO.
+000938 01  WS-BASE-TABLE.
+000939     05 WS-BASE-ENTRY OCCURS 500 TIMES INDEXED BY WS-BASE-IDX.
+000941         10 WS-BASE-NAME      PIC X(20).
+000942         10 WS-BASE-HASH      PIC X(129).
+000943         10 WS-BASE-MATCHED   PIC X(01) VALUE "N".
+000944             88 WS-BASE-IS-MATCHED      VALUE "Y".
+001050 PROCEDURE DIVISION.
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+001090         UNTIL WS-END-OF-INDEX.
+001100     IF WS-BASELINE-EXISTS
+001110         PERFORM 3000-RECONCILE THRU 3000-EXIT.
+001120     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001130     STOP RUN.
+001140 1000-INITIALIZE.
+001150     OPEN INPUT INDEX-FILE.
+001160     IF NOT WS-INDEX-OK
+001170         DISPLAY "MANIFEST: UNABLE TO OPEN MANIDX, STATUS = "
+001180             WS-INDEX-STATUS
+001185         SET WS-END-OF-INDEX TO TRUE
+001190         GO TO 1000-EXIT.
+001200     OPEN OUTPUT MANIFEST-OUT.
+001210     IF NOT WS-MANOUT-OK
+001220         DISPLAY "MANIFEST: UNABLE TO OPEN MANOUT, STATUS = "
+001230             WS-MANOUT-STATUS.
+001240     OPEN OUTPUT EXCEPTION-FILE.
+001250     IF NOT WS-EXCEPT-OK
+001260         DISPLAY "MANIFEST: UNABLE TO OPEN MANEXCPT, STATUS = "
+001270             WS-EXCEPT-STATUS.
+001271     OPEN OUTPUT AUDIT-FILE.
+001272     IF NOT WS-AUDIT-OK
+001273         DISPLAY "MANIFEST: UNABLE TO OPEN AUDITLOG, STATUS = "
+001274             WS-AUDIT-STATUS.
+001275     OPEN OUTPUT ERROR-LOG-FILE.
+001276     IF NOT WS-ERRLOG-OK
+001277         DISPLAY "MANIFEST: UNABLE TO OPEN ERRLOG, STATUS = "
+001278             WS-ERRLOG-STATUS.
+001280     OPEN INPUT BASELINE-FILE.
+001290     IF WS-BASELINE-OK
+001300         SET WS-BASELINE-EXISTS TO TRUE
+001310         PERFORM 1100-LOAD-BASELINE THRU 1100-EXIT
+001320             UNTIL WS-BASELINE-EOF
+001330         CLOSE BASELINE-FILE
+001340     ELSE
+001350         DISPLAY "MANIFEST: NO BASELINE MANIFEST - FIRST RUN".
+001360     PERFORM 2100-READ-INDEX THRU 2100-EXIT.
+001370 1000-EXIT.
+001380     EXIT.
+001390 1100-LOAD-BASELINE.
+001400     READ BASELINE-FILE
+001410         AT END
+001420             GO TO 1100-EXIT.
+001425     IF WS-BASE-COUNT >= 500
+001426         DISPLAY "MANIFEST: BASE-ENTRY TABLE FULL AT 500 - "
+001427             BAS-NAME " OMITTED FROM RECONCILIATION"
+001428         GO TO 1100-EXIT.
+001430     ADD 1 TO WS-BASE-COUNT.
+001440     MOVE BAS-NAME TO WS-BASE-NAME(WS-BASE-COUNT).
+001450     MOVE BAS-HASH TO WS-BASE-HASH(WS-BASE-COUNT).
+001460     MOVE "N" TO WS-BASE-MATCHED(WS-BASE-COUNT).
+001470 1100-EXIT.
+001480     EXIT.
+001490 2000-PROCESS-ENTRY.
+001500     MOVE SPACES TO WS-HASH.
+001501     MOVE SPACES TO WS-RUNNING-DIGEST.
+001502     MOVE ZERO TO WS-LINE-COUNT.
+001503     MOVE ZERO TO WS-RETURN-CODE.
+001504     MOVE "N" TO WS-LENGTH-REJECT-SWITCH.
+001505     MOVE "N" TO WS-MEMBER-EOF-SWITCH.
+001506     IF MFI-ALGORITHM NOT = SPACES
+001507         MOVE MFI-ALGORITHM TO WS-HASH-ALGORITHM
+001508     END-IF.
+001509     PERFORM 2015-SET-DIGEST-LEN THRU 2015-EXIT.
+001510     MOVE MFI-DSNAME TO WS-DYN-DSNAME.
+001520     OPEN INPUT MEMBER-FILE.
+001530     IF NOT WS-MEMBER-OK
+001540         DISPLAY "MANIFEST: UNABLE TO OPEN " WS-DYN-DSNAME
+001550         MOVE WS-OPEN-RETURN-CODE TO WS-RETURN-CODE
+001551         PERFORM 2045-WRITE-ERROR THRU 2045-EXIT
+001552         PERFORM 2040-WRITE-AUDIT THRU 2040-EXIT
+001560     ELSE
+001561         PERFORM 2010-READ-MEMBER-LINE THRU 2010-EXIT
+001562         PERFORM 2020-HASH-ONE-LINE THRU 2020-EXIT
+001563             UNTIL WS-END-OF-MEMBER
+001564         IF WS-LINE-COUNT = ZERO AND NOT WS-LENGTH-REJECTED
+001565             MOVE SPACES TO DYN-INPUT-RECORD
+001566             CALL "HASHDISP" USING WS-HASH-ALGORITHM
+001567                     DYN-INPUT-RECORD WS-RUNNING-DIGEST
+001568                     WS-RETURN-CODE
+001569         END-IF
+001630         CLOSE MEMBER-FILE
+001631         MOVE WS-RUNNING-DIGEST TO WS-HASH
+001632         PERFORM 2040-WRITE-AUDIT THRU 2040-EXIT
+001633     END-IF.
+001640     IF WS-RETURN-CODE = ZERO
+001641         MOVE MFI-NAME TO MAN-NAME
+001642         MOVE WS-HASH TO MAN-HASH
+001643         WRITE MAN-RECORD
+001670         IF WS-NEW-COUNT < 500
+001671             ADD 1 TO WS-NEW-COUNT
+001672             MOVE MFI-NAME TO WS-NEW-NAME(WS-NEW-COUNT)
+001673             MOVE WS-HASH TO WS-NEW-HASH(WS-NEW-COUNT)
+001674         ELSE
+001675             DISPLAY "MANIFEST: NEW-ENTRY TABLE FULL AT 500 - "
+001676                 MFI-NAME " OMITTED FROM RECONCILIATION"
+001677         END-IF
+001678     ELSE
+001679         DISPLAY "MANIFEST: " MFI-NAME
+001680             " OMITTED FROM MANOUT - RETURN CODE " WS-RETURN-CODE
+001681     END-IF.
+001700     PERFORM 2100-READ-INDEX THRU 2100-EXIT.
+001710 2000-EXIT.
+001720     EXIT.
+002011 2015-SET-DIGEST-LEN.
+002012     EVALUATE TRUE
+002013         WHEN ALG-MD5
+002014             MOVE 32 TO WS-DIGEST-LEN
+002015         WHEN ALG-SHA1
+002016             MOVE 40 TO WS-DIGEST-LEN
+002017         WHEN ALG-SHA512
+002018             MOVE 128 TO WS-DIGEST-LEN
+002019         WHEN OTHER
+002020             MOVE 64 TO WS-DIGEST-LEN
+002021     END-EVALUATE.
+002022     IF WS-DIGEST-LEN > 50
+002023         MOVE 50 TO WS-HALF-LEN
+002024     ELSE
+002025         MOVE WS-DIGEST-LEN TO WS-HALF-LEN
+002026     END-IF.
+002027 2015-EXIT.
+002028     EXIT.
+002001 2010-READ-MEMBER-LINE.
+002002     READ MEMBER-FILE
+002003         AT END
+002004             SET WS-END-OF-MEMBER TO TRUE
+002005             GO TO 2010-EXIT.
+002006     IF WS-MEMBER-TOOLONG
+002007         SET WS-LENGTH-REJECTED TO TRUE
+002008     ELSE
+002009         IF WS-MEMBER-SPLIT
+002010             SET WS-LENGTH-REJECTED TO TRUE
+002011             PERFORM 2030-DRAIN-SPLIT-LINE THRU 2030-EXIT
+002012                 UNTIL NOT WS-MEMBER-SPLIT
+002013         END-IF
+002014     END-IF.
+002015 2010-EXIT.
+002016     EXIT.
+002020 2020-HASH-ONE-LINE.
+002021     IF WS-LENGTH-REJECTED
+002022         MOVE WS-LENGTH-RETURN-CODE TO WS-RETURN-CODE
+002023         SET WS-END-OF-MEMBER TO TRUE
+002024     ELSE
+002025         ADD 1 TO WS-LINE-COUNT
+002026         IF WS-LINE-COUNT = 1
+002027             CALL "HASHDISP" USING WS-HASH-ALGORITHM
+002028                     DYN-INPUT-RECORD WS-RUNNING-DIGEST
+002029                     WS-RETURN-CODE
+002030         ELSE
+002031             CALL "HASHDISP" USING WS-HASH-ALGORITHM
+002032                     DYN-INPUT-RECORD WS-LINE-HASH
+002033                     WS-RETURN-CODE
+002033             MOVE SPACES TO WS-COMBINE-BUFFER
+002034             MOVE WS-RUNNING-DIGEST(1:WS-HALF-LEN) TO
+002035                     WS-COMBINE-BUFFER(1:WS-HALF-LEN)
+002036             MOVE WS-LINE-HASH(1:WS-HALF-LEN) TO
+002037                     WS-COMBINE-BUFFER(51:WS-HALF-LEN)
+002038             CALL "HASHDISP" USING WS-HASH-ALGORITHM
+002039                     WS-COMBINE-BUFFER WS-RUNNING-DIGEST
+002040                     WS-RETURN-CODE
+002041         END-IF
+002042         PERFORM 2010-READ-MEMBER-LINE THRU 2010-EXIT
+002043     END-IF.
+002044 2020-EXIT.
+002045     EXIT.
+002050 2030-DRAIN-SPLIT-LINE.
+002051     READ MEMBER-FILE
+002052         AT END
+002053             SET WS-END-OF-MEMBER TO TRUE
+002054             MOVE "00" TO WS-MEMBER-STATUS.
+002055 2030-EXIT.
+002056     EXIT.
+002060 2040-WRITE-AUDIT.
+002061     MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+002062     MOVE MFI-NAME TO AUD-SOURCE-ID.
+002063     MOVE WS-HASH TO AUD-HASH.
+002064     MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+002065     WRITE AUD-RECORD.
+002066     IF WS-RETURN-CODE NOT = ZERO
+002067         PERFORM 2045-WRITE-ERROR THRU 2045-EXIT.
+002068 2040-EXIT.
+002069     EXIT.
+002070 2045-WRITE-ERROR.
+002071     CALL "ERRLOOK" USING WS-RETURN-CODE WS-ERR-MESSAGE.
+002072     MOVE FUNCTION CURRENT-DATE TO ERL-TIMESTAMP.
+002073     MOVE MFI-NAME TO ERL-SOURCE-ID.
+002074     MOVE WS-RETURN-CODE TO ERL-RETURN-CODE.
+002075     MOVE WS-ERR-MESSAGE TO ERL-MESSAGE.
+002076     MOVE WS-DYN-DSNAME TO ERL-INPUT-TEXT.
+002077     WRITE ERL-RECORD.
+002078 2045-EXIT.
+002079     EXIT.
+001730 2100-READ-INDEX.
+001740     READ INDEX-FILE
+001750         AT END
+001760             SET WS-END-OF-INDEX TO TRUE.
+001770 2100-EXIT.
+001780     EXIT.
+001790 3000-RECONCILE.
+001800     PERFORM 3100-MATCH-ONE-NEW THRU 3100-EXIT
+001810         VARYING WS-NEW-IDX FROM 1 BY 1
+001820         UNTIL WS-NEW-IDX > WS-NEW-COUNT.
+001830     PERFORM 3200-CHECK-REMOVED THRU 3200-EXIT
+001840         VARYING WS-BASE-IDX FROM 1 BY 1
+001850         UNTIL WS-BASE-IDX > WS-BASE-COUNT.
+001860 3000-EXIT.
+001870     EXIT.
+001880 3100-MATCH-ONE-NEW.
+001890     MOVE "N" TO WS-MATCH-SWITCH.
+001900     SET WS-BASE-IDX TO 1.
+001905     PERFORM 3150-MATCH-ONE-BASE THRU 3150-EXIT
+001906         VARYING WS-BASE-IDX FROM 1 BY 1
+001907         UNTIL WS-BASE-IDX > WS-BASE-COUNT.
+002060     IF NOT WS-MATCH-FOUND
+002070         MOVE WS-NEW-NAME(WS-NEW-IDX) TO EXC-NAME
+002080         MOVE "ADDED" TO EXC-TYPE
+002090         MOVE SPACES TO EXC-OLD-HASH
+002100         MOVE WS-NEW-HASH(WS-NEW-IDX) TO EXC-NEW-HASH
+002110         WRITE EXC-RECORD.
+002120 3100-EXIT.
+002130     EXIT.
+002131 3150-MATCH-ONE-BASE.
+002132     IF WS-BASE-NAME(WS-BASE-IDX) = WS-NEW-NAME(WS-NEW-IDX)
+002133         SET WS-MATCH-FOUND TO TRUE
+002134         SET WS-BASE-IS-MATCHED(WS-BASE-IDX) TO TRUE
+002135         IF WS-BASE-HASH(WS-BASE-IDX) NOT =
+002136                 WS-NEW-HASH(WS-NEW-IDX)
+002137             MOVE WS-NEW-NAME(WS-NEW-IDX) TO EXC-NAME
+002138             MOVE "CHANGED" TO EXC-TYPE
+002139             MOVE WS-BASE-HASH(WS-BASE-IDX) TO EXC-OLD-HASH
+002141             MOVE WS-NEW-HASH(WS-NEW-IDX) TO EXC-NEW-HASH
+002142             WRITE EXC-RECORD
+002143         END-IF
+002144     END-IF.
+002145 3150-EXIT.
+002146     EXIT.
+002140 3200-CHECK-REMOVED.
+002150     IF NOT WS-BASE-IS-MATCHED(WS-BASE-IDX)
+002160         MOVE WS-BASE-NAME(WS-BASE-IDX) TO EXC-NAME
+002170         MOVE "REMOVED" TO EXC-TYPE
+002180         MOVE WS-BASE-HASH(WS-BASE-IDX) TO EXC-OLD-HASH
+002190         MOVE SPACES TO EXC-NEW-HASH
+002200         WRITE EXC-RECORD.
+002210 3200-EXIT.
+002220     EXIT.
+002230 9000-TERMINATE.
+002240     CLOSE INDEX-FILE.
+002250     CLOSE MANIFEST-OUT.
+002260     CLOSE EXCEPTION-FILE.
+002261     CLOSE AUDIT-FILE.
+002262     CLOSE ERROR-LOG-FILE.
+002270     DISPLAY "MANIFEST: ENTRIES HASHED = " WS-NEW-COUNT.
+002280 9000-EXIT.
+002290     EXIT.
