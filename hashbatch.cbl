@@ -0,0 +1,399 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HASHBATCH.
+000120 AUTHOR. J MCALLISTER.
+000130 INSTALLATION. DATA INTEGRITY GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* ---------- ----  -----------------------------------------------
+000200* 2026-08-09 JCM   INITIAL VERSION - BATCH HASH OVER HASHIN,
+000210*                  ONE sha256_string CALL PER RECORD, RESULT
+000220*                  WRITTEN TO HASHOUT.
+000230* 2026-08-09 JCM   SWITCHED TO sha256_string_error SO EACH
+000240*                  RECORD CARRIES A RETURN CODE, AND ADDED AN
+000250*                  AUDIT TRAIL RECORD TO AUDITLOG PER CALL.
+000260* 2026-08-09 JCM   ADDED CHECKPOINT/RESTART SUPPORT - RESTARTF
+000270*                  IS UPDATED EVERY WS-CHECKPOINT-INTERVAL
+000280*                  RECORDS.  PARM 'RESTART' RESUMES FROM THE
+000290*                  LAST CHECKPOINT INSTEAD OF RECORD ONE.
+000295* 2026-08-09 JCM   ROUTED THE HASH CALL THROUGH HASHDISP SO
+000296*                  WS-HASH-ALGORITHM CAN SELECT MD5/SHA1/
+000297*                  SHA256/SHA512.
+000298* 2026-08-09 JCM   ADDED A FORMATTED SUMMARY REPORT ON PRTFILE -
+000299*                  RECORDS READ/WRITTEN, FAILURE COUNT AND THE
+000300*                  RUN'S START/END TIMESTAMPS - IN PLACE OF THE
+000301*                  DISPLAY-ONLY TOTALS AT END OF RUN.
+000303* 2026-08-09 JCM   ADDED AN ERROR LOG - ANY NON-ZERO
+000304*                  WS-RETURN-CODE IS DECODED BY ERRLOOK AGAINST
+000305*                  ERRTAB.CPY AND WRITTEN TO ERRLOG WITH THE
+000306*                  OFFENDING INPUT RECORD.
+000307* 2026-08-09 JCM   INPUT RECORDS LONGER THAN HB-INPUT-TEXT ARE
+000308*                  NO LONGER SILENTLY TRUNCATED - A "04" READ
+000309*                  STATUS NOW REJECTS THE RECORD WITH RETURN
+000310*                  CODE 50 INSTEAD OF HASHING THE TRUNCATED TEXT.
+000311* 2026-08-09 JCM   THE RUNTIME ACTUALLY RETURNS "06" FOR AN
+000312*                  OVER-LENGTH LINE SEQUENTIAL RECORD, NOT "04" -
+000313*                  IT SPLITS THE REST OF THE LINE INTO A
+000314*                  FOLLOW-ON RECORD INSTEAD OF TRUNCATING IT.
+000315*                  2100-READ-INPUT AND 1250-SKIP-ONE-RECORD NOW
+000316*                  DRAIN THAT CONTINUATION SO IT IS NEVER READ
+000317*                  BACK AS THE NEXT LOGICAL RECORD.
+000318* 2026-08-09 JCM   WS-HASH WIDENED TO PIC X(129) - PIC X(65)
+000319*                  TRUNCATED A SHA-512 DIGEST.
+000320* 2026-08-09 JCM   RESTART RUNS NOW OPEN HASHOUT, AUDITLOG,
+000321*                  PRTFILE AND ERRLOG WITH OPEN EXTEND (FALLING
+000322*                  BACK TO OPEN OUTPUT IF THE FILE DOESN'T EXIST
+000323*                  YET) INSTEAD OF OPEN OUTPUT, SO A RESTART NO
+000324*                  LONGER DISCARDS THE PRIOR SEGMENT'S RECORDS.
+000325*                  WS-RECORDS-WRITTEN IS ALSO SEEDED FROM THE
+000326*                  CHECKPOINT'S RECORD COUNT SO THE CUMULATIVE
+000327*                  TOTAL SURVIVES ACROSS RESTARTS.
+000328* 2026-08-09 JCM   1200-SKIP-PROCESSED NO LONGER OPENS RESTART-
+000329*                  FILE FOR OUTPUT AND CLOSES IT AGAIN - THAT
+000330*                  TRUNCATED THE CHECKPOINT FILE RIGHT AFTER IT
+000331*                  WAS READ, SO A SECOND ABEND BEFORE THE NEXT
+000332*                  CHECKPOINT INTERVAL LOST THE RESTART POINT.
+000333*                  2300-WRITE-CHECKPOINT ALREADY OPENS THE FILE
+000334*                  ITSELF WHEN IT IS ACTUALLY TIME TO WRITE.
+000335* 2026-08-09 JCM   PARM MAY NOW CARRY AN ";ALG:<name>" SUFFIX
+000336*                  (E.G. 'RESTART;ALG:MD5') SELECTING MD5/SHA1/
+000337*                  SHA256/SHA512 - 1010-EXTRACT-ALGORITHM STRIPS
+000338*                  IT BEFORE THE RESTART KEYWORD CHECK RUNS.
+000339* 2026-08-09 JCM   WS-FAILURE-COUNT IS NOW SEEDED FROM THE
+000340*                  CHECKPOINT (CKP-FAILURE-COUNT) THE SAME WAY
+000341*                  WS-RECORDS-WRITTEN ALREADY WAS - PREVIOUSLY THE
+000342*                  PRTFILE SUMMARY MIXED A CUMULATIVE RECORDS-
+000343*                  WRITTEN COUNT WITH A FAILURE COUNT THAT RESET
+000344*                  TO ZERO ON EVERY RESTART SEGMENT.
+000302*-----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-Z.
+000340 OBJECT-COMPUTER. IBM-Z.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT HASH-INPUT-FILE ASSIGN TO HASHIN
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-HASHIN-STATUS.
+000400     SELECT HASH-OUTPUT-FILE ASSIGN TO HASHOUT
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-HASHOUT-STATUS.
+000430     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-AUDIT-STATUS.
+000460     SELECT RESTART-FILE ASSIGN TO RESTARTF
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-RESTART-STATUS.
+000485     SELECT PRINT-FILE ASSIGN TO PRTFILE
+000486         ORGANIZATION IS LINE SEQUENTIAL
+000487         FILE STATUS IS WS-PRINT-STATUS.
+000488     SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+000489         ORGANIZATION IS LINE SEQUENTIAL
+000489         FILE STATUS IS WS-ERRLOG-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  HASH-INPUT-FILE
+000520     RECORDING MODE IS F.
+000530 COPY HASHREC.
+000540 FD  HASH-OUTPUT-FILE
+000550     RECORDING MODE IS F.
+000560 COPY HASHOUT.
+000570 FD  AUDIT-FILE
+000580     RECORDING MODE IS F.
+000590 COPY AUDITREC.
+000600 FD  RESTART-FILE
+000610     RECORDING MODE IS F.
+000620 COPY RESTART.
+000625 FD  PRINT-FILE
+000626     RECORDING MODE IS F.
+000627 COPY PRTLINE.
+000628 FD  ERROR-LOG-FILE
+000629     RECORDING MODE IS F.
+000629 COPY ERRLOG.
+000630 WORKING-STORAGE SECTION.
+000640 01  WS-HASHIN-STATUS         PIC X(02) VALUE SPACES.
+000650     88 WS-HASHIN-OK                    VALUE "00".
+000660     88 WS-HASHIN-EOF                   VALUE "10".
+000665     88 WS-HASHIN-TOOLONG               VALUE "04".
+000666     88 WS-HASHIN-SPLIT                 VALUE "06".
+000667 01  WS-HASHIN-REJECT-SWITCH  PIC X(01) VALUE "N".
+000668     88 WS-HASHIN-REJECTED              VALUE "Y".
+000670 01  WS-HASHOUT-STATUS        PIC X(02) VALUE SPACES.
+000680     88 WS-HASHOUT-OK                   VALUE "00".
+000690 01  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+000700     88 WS-AUDIT-OK                     VALUE "00".
+000710 01  WS-RESTART-STATUS        PIC X(02) VALUE SPACES.
+000720     88 WS-RESTART-OK                   VALUE "00".
+000730     88 WS-RESTART-EOF                  VALUE "10".
+000740 01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+000750     88 WS-END-OF-INPUT                 VALUE "Y".
+000760 01  WS-RESTART-SWITCH        PIC X(01) VALUE "N".
+000770     88 WS-RESTART-REQUESTED            VALUE "Y".
+000780 01  WS-HASH                  PIC X(129) VALUE SPACES.
+000790 01  WS-RETURN-CODE           PIC 9(09) COMP-5 VALUE ZERO.
+000795 COPY HASHALG.
+000800 01  WS-RECORDS-READ          PIC 9(09) COMP-5 VALUE ZERO.
+000810 01  WS-RECORDS-WRITTEN       PIC 9(09) COMP-5 VALUE ZERO.
+000820 01  WS-CHECKPOINT-INTERVAL   PIC 9(09) COMP-5 VALUE 1000.
+000825 01  WS-CHECKPOINT-COUNTER    PIC 9(09) COMP-5 VALUE ZERO.
+000830 01  WS-RESUME-COUNT          PIC 9(09) COMP-5 VALUE ZERO.
+000831 01  WS-RESUME-FAILURE-COUNT  PIC 9(09) COMP-5 VALUE ZERO.
+000840 01  WS-SKIP-COUNT            PIC 9(09) COMP-5 VALUE ZERO.
+000841 01  WS-PRINT-STATUS          PIC X(02) VALUE SPACES.
+000842     88 WS-PRINT-OK                      VALUE "00".
+000843 01  WS-FAILURE-COUNT         PIC 9(09) COMP-5 VALUE ZERO.
+000844 01  WS-START-TIMESTAMP       PIC X(26) VALUE SPACES.
+000845 01  WS-END-TIMESTAMP         PIC X(26) VALUE SPACES.
+000846 01  WS-EDIT-COUNT            PIC ZZZZZZZZ9.
+000848 01  WS-ERRLOG-STATUS         PIC X(02) VALUE SPACES.
+000849     88 WS-ERRLOG-OK                      VALUE "00".
+000850 01  WS-ERR-MESSAGE           PIC X(60) VALUE SPACES.
+000851 01  WS-LENGTH-RETURN-CODE    PIC 9(09) COMP-5 VALUE 50.
+000852 01  WS-PARM-BASE             PIC X(100) VALUE SPACES.
+000853 01  WS-ALG-NAME              PIC X(08) VALUE SPACES.
+000847 LINKAGE SECTION.
+000846 COPY PARMAREA.
+000850 PROCEDURE DIVISION USING LS-PARM-AREA.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000890         UNTIL WS-END-OF-INPUT.
+000900     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000910     STOP RUN.
+000920 1000-INITIALIZE.
+000921     PERFORM 1010-EXTRACT-ALGORITHM THRU 1010-EXIT.
+000930     IF LS-PARM-LENGTH > ZERO
+000940             AND WS-PARM-BASE(1:7) = "RESTART"
+000950         SET WS-RESTART-REQUESTED TO TRUE.
+000960     OPEN INPUT HASH-INPUT-FILE.
+000970     IF NOT WS-HASHIN-OK
+000980         DISPLAY "HASHBATCH: UNABLE TO OPEN HASHIN, STATUS = "
+000990             WS-HASHIN-STATUS
+000995         SET WS-END-OF-INPUT TO TRUE
+001000         GO TO 1000-EXIT.
+001010     IF WS-RESTART-REQUESTED
+001011         OPEN EXTEND HASH-OUTPUT-FILE
+001012         IF NOT WS-HASHOUT-STATUS = "00"
+001013             OPEN OUTPUT HASH-OUTPUT-FILE
+001014         END-IF
+001015     ELSE
+001016         OPEN OUTPUT HASH-OUTPUT-FILE
+001017     END-IF.
+001020     IF NOT WS-HASHOUT-STATUS = "00"
+001030         DISPLAY "HASHBATCH: UNABLE TO OPEN HASHOUT, STATUS = "
+001040             WS-HASHOUT-STATUS
+001050         GO TO 1000-EXIT.
+001060     IF WS-RESTART-REQUESTED
+001061         OPEN EXTEND AUDIT-FILE
+001062         IF NOT WS-AUDIT-OK
+001063             OPEN OUTPUT AUDIT-FILE
+001064         END-IF
+001065     ELSE
+001066         OPEN OUTPUT AUDIT-FILE
+001067     END-IF.
+001070     IF NOT WS-AUDIT-OK
+001080         DISPLAY "HASHBATCH: UNABLE TO OPEN AUDITLOG, STATUS = "
+001090             WS-AUDIT-STATUS.
+001101     IF WS-RESTART-REQUESTED
+001102         OPEN EXTEND PRINT-FILE
+001103         IF NOT WS-PRINT-OK
+001104             OPEN OUTPUT PRINT-FILE
+001105         END-IF
+001106     ELSE
+001107         OPEN OUTPUT PRINT-FILE
+001108     END-IF.
+001092     IF NOT WS-PRINT-OK
+001093         DISPLAY "HASHBATCH: UNABLE TO OPEN PRTFILE, STATUS = "
+001094             WS-PRINT-STATUS.
+001111     IF WS-RESTART-REQUESTED
+001112         OPEN EXTEND ERROR-LOG-FILE
+001113         IF NOT WS-ERRLOG-OK
+001114             OPEN OUTPUT ERROR-LOG-FILE
+001115         END-IF
+001116     ELSE
+001117         OPEN OUTPUT ERROR-LOG-FILE
+001118     END-IF.
+001097     IF NOT WS-ERRLOG-OK
+001098         DISPLAY "HASHBATCH: UNABLE TO OPEN ERRLOG, STATUS = "
+001099             WS-ERRLOG-STATUS.
+001095     MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP.
+001100     IF WS-RESTART-REQUESTED
+001110         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+001115         MOVE WS-RESUME-COUNT TO WS-RECORDS-WRITTEN
+001116         MOVE WS-RESUME-FAILURE-COUNT TO WS-FAILURE-COUNT
+001120         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT.
+001130     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001151 1010-EXTRACT-ALGORITHM.
+001152     MOVE LS-PARM-TEXT TO WS-PARM-BASE.
+001153     MOVE SPACES TO WS-ALG-NAME.
+001154     IF LS-PARM-LENGTH > ZERO
+001155         UNSTRING LS-PARM-TEXT DELIMITED BY ";ALG:"
+001156             INTO WS-PARM-BASE WS-ALG-NAME
+001157         IF WS-ALG-NAME NOT = SPACES
+001158             MOVE WS-ALG-NAME TO WS-HASH-ALGORITHM
+001159         END-IF
+001160     END-IF.
+001161 1010-EXIT.
+001162     EXIT.
+001163 1100-LOAD-CHECKPOINT.
+001170     OPEN INPUT RESTART-FILE.
+001180     IF NOT WS-RESTART-OK
+001190         DISPLAY "HASHBATCH: NO PRIOR CHECKPOINT ON RESTARTF"
+001200         GO TO 1100-EXIT.
+001210     PERFORM 1150-READ-CHECKPOINT-REC THRU 1150-EXIT
+001220         UNTIL WS-RESTART-EOF.
+001230     CLOSE RESTART-FILE.
+001240     DISPLAY "HASHBATCH: RESUMING AFTER " WS-RESUME-COUNT
+001250         " RECORDS ALREADY PROCESSED".
+001260 1100-EXIT.
+001270     EXIT.
+001280 1150-READ-CHECKPOINT-REC.
+001290     READ RESTART-FILE
+001300         AT END
+001310             GO TO 1150-EXIT.
+001320     MOVE CKP-RECORD-COUNT TO WS-RESUME-COUNT.
+001325     MOVE CKP-FAILURE-COUNT TO WS-RESUME-FAILURE-COUNT.
+001330 1150-EXIT.
+001340     EXIT.
+001350 1200-SKIP-PROCESSED.
+001380     MOVE ZERO TO WS-SKIP-COUNT.
+001390     PERFORM 1250-SKIP-ONE-RECORD THRU 1250-EXIT
+001400         UNTIL WS-SKIP-COUNT >= WS-RESUME-COUNT
+001410            OR WS-END-OF-INPUT.
+001420 1200-EXIT.
+001430     EXIT.
+001440 1250-SKIP-ONE-RECORD.
+001450     READ HASH-INPUT-FILE
+001460         AT END
+001470             SET WS-END-OF-INPUT TO TRUE
+001480             GO TO 1250-EXIT.
+001485     IF WS-HASHIN-SPLIT
+001486         PERFORM 2150-DRAIN-SPLIT-LINE THRU 2150-EXIT
+001487             UNTIL NOT WS-HASHIN-SPLIT.
+001490     ADD 1 TO WS-RECORDS-READ.
+001500     ADD 1 TO WS-SKIP-COUNT.
+001510 1250-EXIT.
+001520     EXIT.
+001530 2000-PROCESS-RECORD.
+001540     MOVE HB-RECORD-KEY TO HB-OUT-RECORD-KEY.
+001541     IF WS-HASHIN-REJECTED
+001542         MOVE WS-LENGTH-RETURN-CODE TO WS-RETURN-CODE
+001543         MOVE SPACES TO WS-HASH
+001544     ELSE
+001550         CALL "HASHDISP" USING WS-HASH-ALGORITHM HB-INPUT-TEXT
+001560                                WS-HASH WS-RETURN-CODE.
+001580     MOVE WS-HASH TO HB-OUT-HASH.
+001590     MOVE WS-RETURN-CODE TO HB-OUT-RETURN-CODE.
+001595     IF WS-RETURN-CODE NOT = ZERO
+001596         ADD 1 TO WS-FAILURE-COUNT
+001597         PERFORM 2400-WRITE-ERROR THRU 2400-EXIT.
+001600     PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT.
+001610     WRITE HB-OUTPUT-RECORD.
+001620     ADD 1 TO WS-RECORDS-WRITTEN.
+001625     ADD 1 TO WS-CHECKPOINT-COUNTER.
+001630     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+001650         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+001655         MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+001660     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001670 2000-EXIT.
+001680     EXIT.
+001690 2100-READ-INPUT.
+001695     MOVE "N" TO WS-HASHIN-REJECT-SWITCH.
+001700     READ HASH-INPUT-FILE
+001710         AT END
+001720             SET WS-END-OF-INPUT TO TRUE
+001730             GO TO 2100-EXIT.
+001735     IF WS-HASHIN-TOOLONG
+001736         SET WS-HASHIN-REJECTED TO TRUE
+001737     ELSE
+001738         IF WS-HASHIN-SPLIT
+001739             SET WS-HASHIN-REJECTED TO TRUE
+001741             PERFORM 2150-DRAIN-SPLIT-LINE THRU 2150-EXIT
+001742                 UNTIL NOT WS-HASHIN-SPLIT
+001743         END-IF
+001744     END-IF.
+001740     ADD 1 TO WS-RECORDS-READ.
+001750 2100-EXIT.
+001760     EXIT.
+002151 2150-DRAIN-SPLIT-LINE.
+002152     READ HASH-INPUT-FILE
+002153         AT END
+002154             SET WS-END-OF-INPUT TO TRUE
+002155             MOVE "00" TO WS-HASHIN-STATUS.
+002156 2150-EXIT.
+002157     EXIT.
+001770 2200-WRITE-AUDIT.
+001780     MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+001790     MOVE HB-RECORD-KEY TO AUD-SOURCE-ID.
+001800     MOVE WS-HASH TO AUD-HASH.
+001810     MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+001820     WRITE AUD-RECORD.
+001830 2200-EXIT.
+001840     EXIT.
+001850 2300-WRITE-CHECKPOINT.
+001860     OPEN EXTEND RESTART-FILE.
+001870     IF NOT WS-RESTART-OK
+001880         OPEN OUTPUT RESTART-FILE.
+001890     MOVE HB-OUT-RECORD-KEY TO CKP-LAST-KEY.
+001900     MOVE WS-RECORDS-WRITTEN TO CKP-RECORD-COUNT.
+001905     MOVE WS-FAILURE-COUNT TO CKP-FAILURE-COUNT.
+001910     WRITE CKP-RECORD.
+001920     CLOSE RESTART-FILE.
+001930 2300-EXIT.
+001940     EXIT.
+001945 2400-WRITE-ERROR.
+001946     CALL "ERRLOOK" USING WS-RETURN-CODE WS-ERR-MESSAGE.
+001947     MOVE FUNCTION CURRENT-DATE TO ERL-TIMESTAMP.
+001948     MOVE HB-RECORD-KEY TO ERL-SOURCE-ID.
+001949     MOVE WS-RETURN-CODE TO ERL-RETURN-CODE.
+001950     MOVE WS-ERR-MESSAGE TO ERL-MESSAGE.
+001951     MOVE HB-INPUT-TEXT TO ERL-INPUT-TEXT.
+001952     WRITE ERL-RECORD.
+001953 2400-EXIT.
+001954     EXIT.
+001950 3000-TERMINATE.
+001960     CLOSE HASH-INPUT-FILE.
+001970     CLOSE HASH-OUTPUT-FILE.
+001980     CLOSE AUDIT-FILE.
+001990     DISPLAY "HASHBATCH: RECORDS READ    = " WS-RECORDS-READ.
+002000     DISPLAY "HASHBATCH: RECORDS WRITTEN = " WS-RECORDS-WRITTEN.
+002005     MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP.
+002006     PERFORM 3100-WRITE-REPORT THRU 3100-EXIT.
+002007     CLOSE PRINT-FILE.
+002008     CLOSE ERROR-LOG-FILE.
+002010 3000-EXIT.
+002020     EXIT.
+002030 3100-WRITE-REPORT.
+002040     MOVE SPACES TO PRT-REPORT-LINE.
+002050     STRING "HASHBATCH RUN SUMMARY" DELIMITED BY SIZE
+002060         INTO PRT-REPORT-LINE.
+002070     WRITE PRT-REPORT-LINE.
+002080     MOVE SPACES TO PRT-REPORT-LINE.
+002090     STRING "RUN STARTED  : " WS-START-TIMESTAMP DELIMITED BY SIZE
+002100         INTO PRT-REPORT-LINE.
+002110     WRITE PRT-REPORT-LINE.
+002120     MOVE SPACES TO PRT-REPORT-LINE.
+002130     STRING "RUN ENDED    : " WS-END-TIMESTAMP DELIMITED BY SIZE
+002140         INTO PRT-REPORT-LINE.
+002150     WRITE PRT-REPORT-LINE.
+002160     MOVE WS-RECORDS-READ TO WS-EDIT-COUNT.
+002170     MOVE SPACES TO PRT-REPORT-LINE.
+002180     STRING "RECORDS READ : " WS-EDIT-COUNT DELIMITED BY SIZE
+002190         INTO PRT-REPORT-LINE.
+002200     WRITE PRT-REPORT-LINE.
+002210     MOVE WS-RECORDS-WRITTEN TO WS-EDIT-COUNT.
+002220     MOVE SPACES TO PRT-REPORT-LINE.
+002230     STRING "RECORDS WRITE: " WS-EDIT-COUNT DELIMITED BY SIZE
+002240         INTO PRT-REPORT-LINE.
+002250     WRITE PRT-REPORT-LINE.
+002260     MOVE WS-FAILURE-COUNT TO WS-EDIT-COUNT.
+002270     MOVE SPACES TO PRT-REPORT-LINE.
+002280     STRING "FAILURES     : " WS-EDIT-COUNT DELIMITED BY SIZE
+002290         INTO PRT-REPORT-LINE.
+002300     WRITE PRT-REPORT-LINE.
+002310 3100-EXIT.
+002320     EXIT.
